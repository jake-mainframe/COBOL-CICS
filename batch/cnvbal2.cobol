@@ -0,0 +1,94 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CNVBAL2.
+000030 AUTHOR.        D SHAH.
+000040 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*--------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/09/26   DS    ONE-TIME CONVERSION OF CUSTMAS TO ADD THE
+000120*                  CUSTOMER NAME AND ACCOUNT STATUS FIELDS.
+000130*                  RUN AFTER CNVBAL1 HAS WIDENED THE BALANCE.
+000140*                  EXISTING ACCOUNTS ARE DEFAULTED TO STATUS
+000150*                  'O' (OPEN) WITH A BLANK NAME PENDING A
+000160*                  FOLLOW-UP NAME LOAD FROM THE CUSTOMER FILE.
+000170*--------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT OLDCUST ASSIGN TO OLDCUST
+000220         ORGANIZATION IS SEQUENTIAL.
+000230     SELECT NEWCUST ASSIGN TO NEWCUST
+000240         ORGANIZATION IS SEQUENTIAL.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  OLDCUST
+000280     RECORDING MODE IS F
+000290     LABEL RECORDS ARE STANDARD.
+000300 01  OLD-CUSTOMER-RECORD.
+000310     05  OC-CUSTOMER-NUMBER        PIC X(06).
+000320     05  OC-BALANCE                PIC S9(09).
+000330 FD  NEWCUST
+000340     RECORDING MODE IS F
+000350     LABEL RECORDS ARE STANDARD.
+000360 01  NEW-CUSTOMER-RECORD.
+000370     05  NC-CUSTOMER-NUMBER        PIC X(06).
+000380     05  NC-BALANCE                PIC S9(09).
+000390     05  NC-CUSTOMER-NAME          PIC X(20).
+000400     05  NC-STATUS                 PIC X(01).
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+000430     88  END-OF-OLDCUST                VALUE 'Y'.
+000440 77  WS-RECORD-COUNT               PIC 9(07) VALUE ZERO.
+000450 PROCEDURE DIVISION.
+000460 0000-MAINLINE.
+000470     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000480     PERFORM 2000-CONVERT-RECORD THRU 2000-CONVERT-RECORD-EXIT
+000490         UNTIL END-OF-OLDCUST
+000500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+000510     GOBACK.
+000520*--------------------------------------------------------------
+000530* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+000540*--------------------------------------------------------------
+000550 1000-INITIALIZE.
+000560     OPEN INPUT OLDCUST
+000570     OPEN OUTPUT NEWCUST
+000580     PERFORM 3000-READ-OLDCUST THRU 3000-READ-OLDCUST-EXIT.
+000590 1000-INITIALIZE-EXIT.
+000600     EXIT.
+000610*--------------------------------------------------------------
+000620* 2000-CONVERT-RECORD - MAP ONE OLD-LAYOUT RECORD TO THE NEW
+000630*                       LAYOUT, DEFAULTING NAME AND STATUS
+000640*--------------------------------------------------------------
+000650 2000-CONVERT-RECORD.
+000660     MOVE OC-CUSTOMER-NUMBER TO NC-CUSTOMER-NUMBER
+000670     MOVE OC-BALANCE TO NC-BALANCE
+000680     MOVE SPACES TO NC-CUSTOMER-NAME
+000690     MOVE 'O' TO NC-STATUS
+000700     WRITE NEW-CUSTOMER-RECORD
+000710     ADD 1 TO WS-RECORD-COUNT
+000720     PERFORM 3000-READ-OLDCUST THRU 3000-READ-OLDCUST-EXIT.
+000730 2000-CONVERT-RECORD-EXIT.
+000740     EXIT.
+000750*--------------------------------------------------------------
+000760* 3000-READ-OLDCUST - READ THE NEXT OLD-LAYOUT RECORD
+000770*--------------------------------------------------------------
+000780 3000-READ-OLDCUST.
+000790     READ OLDCUST
+000800         AT END
+000810             MOVE 'Y' TO WS-EOF-SWITCH
+000820     END-READ.
+000830 3000-READ-OLDCUST-EXIT.
+000840     EXIT.
+000850*--------------------------------------------------------------
+000860* 9000-TERMINATE - CLOSE FILES AND DISPLAY A RUN SUMMARY
+000870*--------------------------------------------------------------
+000880 9000-TERMINATE.
+000890     CLOSE OLDCUST
+000900     CLOSE NEWCUST
+000910     DISPLAY 'CNVBAL2 - CUSTMAS NAME/STATUS ADD COMPLETE'
+000920     DISPLAY 'RECORDS CONVERTED: ' WS-RECORD-COUNT.
+000930 9000-TERMINATE-EXIT.
+000940     EXIT.
