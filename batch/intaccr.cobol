@@ -0,0 +1,212 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    INTACCR.
+000030 AUTHOR.        D SHAH.
+000040 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*--------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/09/26   DS    NEW PROGRAM.  NIGHTLY INTEREST ACCRUAL OVER
+000120*                  CUSTMAS - CREDITS EACH OPEN ACCOUNT WITH
+000130*                  INTEREST AT THE RATE FOR ITS BALANCE TIER
+000140*                  AND PRINTS A CREDIT LISTING.  FROZEN AND
+000150*                  CLOSED ACCOUNTS ARE SKIPPED.
+000151* 08/09/26   DS    ROLL THE INTEREST TOTAL CREDITED THIS RUN
+000152*                  FORWARD INTO BALCTL'S BASELINE, SINCE THIS
+000153*                  RUN GROWS CUSTMAS'S GRAND TOTAL BY THAT SAME
+000154*                  AMOUNT.  RUNS AFTER TRIALBAL EACH NIGHT (SEE
+000155*                  JCL) SO THE NEXT NIGHT'S TRIAL BALANCE
+000156*                  COMPARES AGAINST A BASELINE THAT ALREADY
+000157*                  EXPECTS TONIGHT'S INTEREST, INSTEAD OF
+000158*                  FLAGGING OUT-OF-BALANCE ON EVERY RUN.
+000160*--------------------------------------------------------------
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT CUSTMAS ASSIGN TO CUSTMAS
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS CM-CUSTOMER-NUMBER.
+000240     SELECT PRTFILE ASSIGN TO PRTFILE
+000250         ORGANIZATION IS SEQUENTIAL.
+000251     SELECT BALCTL ASSIGN TO BALCTL
+000252         ORGANIZATION IS INDEXED
+000253         ACCESS MODE IS SEQUENTIAL
+000254         RECORD KEY IS CTL-KEY.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  CUSTMAS
+000290     LABEL RECORDS ARE STANDARD.
+000300 01  CUSTOMER-MASTER-RECORD.
+000310     05  CM-CUSTOMER-NUMBER        PIC X(06).
+000320     05  CM-BALANCE                PIC S9(09).
+000330     05  CM-CUSTOMER-NAME          PIC X(20).
+000340     05  CM-STATUS                 PIC X(01).
+000350         88  CM-ACCOUNT-OPEN           VALUE 'O'.
+000360         88  CM-ACCOUNT-CLOSED          VALUE 'C'.
+000370         88  CM-ACCOUNT-FROZEN          VALUE 'F'.
+000380 FD  PRTFILE
+000390     RECORDING MODE IS F
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  PRT-LINE                      PIC X(80).
+000411 FD  BALCTL
+000412     LABEL RECORDS ARE STANDARD.
+000413 01  BALCTL-RECORD.
+000414     05  CTL-KEY                   PIC X(06).
+000415     05  CTL-PRIOR-TOTAL           PIC S9(11).
+000420 WORKING-STORAGE SECTION.
+000430 77  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+000440     88  END-OF-CUSTMAS                VALUE 'Y'.
+000441 77  WS-CTL-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+000442     88  CTL-RECORD-FOUND              VALUE 'Y'.
+000450 77  WS-CUSTOMER-COUNT             PIC 9(07) VALUE ZERO.
+000460 77  WS-CREDITED-COUNT             PIC 9(07) VALUE ZERO.
+000470 77  WS-TOTAL-CREDITED             PIC S9(09)V99 VALUE ZERO.
+000480 77  WS-INTEREST-AMOUNT            PIC S9(09)V99 VALUE ZERO.
+000490*--------------------------------------------------------------
+000500* INTEREST RATE TABLE - RATE APPLIED IS KEYED BY BALANCE TIER.
+000510* TIERS ARE CHECKED LOW TO HIGH; THE FIRST TIER LIMIT THE
+000520* BALANCE DOES NOT EXCEED IS THE ONE THAT APPLIES.
+000530*--------------------------------------------------------------
+000540 01  INTEREST-RATE-TABLE.
+000550     05  RATE-TIER-ENTRY OCCURS 3 TIMES INDEXED BY RATE-IDX.
+000560         10  RATE-TIER-LIMIT       PIC S9(09).
+000570         10  RATE-TIER-RATE        PIC V999.
+000580 01  WS-APPLIED-RATE               PIC V999.
+000680 01  WS-RATE-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+000690     88  RATE-FOUND                    VALUE 'Y'.
+000700 01  WS-DETAIL-LINE.
+000710     05  WS-D-CUSTOMER-NUMBER      PIC X(06).
+000720     05  FILLER                    PIC X(02) VALUE SPACES.
+000730     05  WS-D-OLD-BALANCE          PIC -(9)9.99.
+000740     05  FILLER                    PIC X(02) VALUE SPACES.
+000750     05  WS-D-RATE                 PIC 9.999.
+000760     05  FILLER                    PIC X(02) VALUE SPACES.
+000770     05  WS-D-INTEREST             PIC -(9)9.99.
+000780     05  FILLER                    PIC X(02) VALUE SPACES.
+000790     05  WS-D-NEW-BALANCE          PIC -(9)9.99.
+000800     05  FILLER                    PIC X(14) VALUE SPACES.
+000810 01  WS-TOTAL-LINE.
+000820     05  FILLER                    PIC X(10) VALUE SPACES.
+000830     05  FILLER                    PIC X(17)
+000840                                       VALUE 'TOTAL CREDITED: '.
+000850     05  WS-T-TOTAL-CREDITED       PIC -(9)9.99.
+000860     05  FILLER                    PIC X(40) VALUE SPACES.
+000870 PROCEDURE DIVISION.
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000900     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-PROCESS-CUSTOMER-EXIT
+000910         UNTIL END-OF-CUSTMAS
+000920     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+000930     GOBACK.
+000940*--------------------------------------------------------------
+000950* 1000-INITIALIZE - BUILD THE RATE TABLE, OPEN FILES, PRIME
+000960*                   THE READ
+000970*--------------------------------------------------------------
+000980 1000-INITIALIZE.
+000990     MOVE 1000 TO RATE-TIER-LIMIT (1)
+000991     MOVE .001 TO RATE-TIER-RATE (1)
+000992     MOVE 100000 TO RATE-TIER-LIMIT (2)
+000993     MOVE .002 TO RATE-TIER-RATE (2)
+000994     MOVE 999999999 TO RATE-TIER-LIMIT (3)
+000995     MOVE .003 TO RATE-TIER-RATE (3)
+001000     OPEN I-O CUSTMAS
+001010     OPEN OUTPUT PRTFILE
+001011     OPEN I-O BALCTL
+001012     MOVE 'BALCTL' TO CTL-KEY
+001013     READ BALCTL
+001014         INVALID KEY
+001015             MOVE 'N' TO WS-CTL-FOUND-SWITCH
+001016         NOT INVALID KEY
+001017             MOVE 'Y' TO WS-CTL-FOUND-SWITCH
+001018     END-READ
+001020     MOVE SPACES TO PRT-LINE
+001030     MOVE 'INTEREST ACCRUAL CREDIT LISTING' TO PRT-LINE
+001040     WRITE PRT-LINE
+001050     MOVE SPACES TO PRT-LINE
+001060     WRITE PRT-LINE
+001070     PERFORM 3000-READ-CUSTMAS THRU 3000-READ-CUSTMAS-EXIT.
+001080 1000-INITIALIZE-EXIT.
+001090     EXIT.
+001100*--------------------------------------------------------------
+001110* 2000-PROCESS-CUSTOMER - CREDIT ONE ELIGIBLE ACCOUNT AND
+001120*                         PRINT A DETAIL LINE
+001130*--------------------------------------------------------------
+001140 2000-PROCESS-CUSTOMER.
+001150     ADD 1 TO WS-CUSTOMER-COUNT
+001160     IF CM-ACCOUNT-OPEN
+001170         PERFORM 4000-FIND-RATE THRU 4000-FIND-RATE-EXIT
+001180         PERFORM 5000-CREDIT-INTEREST THRU
+001181             5000-CREDIT-INTEREST-EXIT
+001190     END-IF
+001200     PERFORM 3000-READ-CUSTMAS THRU 3000-READ-CUSTMAS-EXIT.
+001210 2000-PROCESS-CUSTOMER-EXIT.
+001220     EXIT.
+001230*--------------------------------------------------------------
+001240* 3000-READ-CUSTMAS - READ THE NEXT CUSTMAS RECORD
+001250*--------------------------------------------------------------
+001260 3000-READ-CUSTMAS.
+001270     READ CUSTMAS NEXT RECORD
+001280         AT END
+001290             MOVE 'Y' TO WS-EOF-SWITCH
+001300     END-READ.
+001310 3000-READ-CUSTMAS-EXIT.
+001320     EXIT.
+001330*--------------------------------------------------------------
+001340* 4000-FIND-RATE - LOOK UP THE RATE FOR THIS BALANCE'S TIER
+001350*--------------------------------------------------------------
+001360 4000-FIND-RATE.
+001370     MOVE 'N' TO WS-RATE-FOUND-SWITCH
+001380     SET RATE-IDX TO 1
+001390     SEARCH RATE-TIER-ENTRY
+001400         AT END
+001410             MOVE RATE-TIER-RATE (3) TO WS-APPLIED-RATE
+001420         WHEN CM-BALANCE NOT > RATE-TIER-LIMIT (RATE-IDX)
+001430             MOVE 'Y' TO WS-RATE-FOUND-SWITCH
+001440             MOVE RATE-TIER-RATE (RATE-IDX) TO WS-APPLIED-RATE.
+001450 4000-FIND-RATE-EXIT.
+001460     EXIT.
+001470*--------------------------------------------------------------
+001480* 5000-CREDIT-INTEREST - COMPUTE INTEREST, REWRITE THE RECORD
+001490*                        AND PRINT THE DETAIL LINE
+001500*--------------------------------------------------------------
+001510 5000-CREDIT-INTEREST.
+001520     MOVE CM-BALANCE TO WS-D-OLD-BALANCE
+001530     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+001540         CM-BALANCE * WS-APPLIED-RATE
+001550     ADD WS-INTEREST-AMOUNT TO CM-BALANCE ROUNDED
+001560     REWRITE CUSTOMER-MASTER-RECORD
+001570     ADD 1 TO WS-CREDITED-COUNT
+001580     ADD WS-INTEREST-AMOUNT TO WS-TOTAL-CREDITED
+001590     MOVE CM-CUSTOMER-NUMBER TO WS-D-CUSTOMER-NUMBER
+001600     MOVE WS-APPLIED-RATE TO WS-D-RATE
+001610     MOVE WS-INTEREST-AMOUNT TO WS-D-INTEREST
+001620     MOVE CM-BALANCE TO WS-D-NEW-BALANCE
+001630     MOVE WS-DETAIL-LINE TO PRT-LINE
+001640     WRITE PRT-LINE.
+001650 5000-CREDIT-INTEREST-EXIT.
+001660     EXIT.
+001670*--------------------------------------------------------------
+001680* 9000-TERMINATE - PRINT THE RUN TOTAL AND CLOSE UP
+001690*--------------------------------------------------------------
+001700 9000-TERMINATE.
+001710     MOVE SPACES TO PRT-LINE
+001720     WRITE PRT-LINE
+001730     MOVE WS-TOTAL-CREDITED TO WS-T-TOTAL-CREDITED
+001740     MOVE WS-TOTAL-LINE TO PRT-LINE
+001750     WRITE PRT-LINE
+001751     IF CTL-RECORD-FOUND
+001752         ADD WS-TOTAL-CREDITED TO CTL-PRIOR-TOTAL ROUNDED
+001753         REWRITE BALCTL-RECORD
+001754     ELSE
+001755         MOVE WS-TOTAL-CREDITED TO CTL-PRIOR-TOTAL
+001756         WRITE BALCTL-RECORD
+001757     END-IF
+001760     CLOSE CUSTMAS
+001761     CLOSE BALCTL
+001770     CLOSE PRTFILE
+001780     DISPLAY 'INTACCR - ACCOUNTS CREDITED: ' WS-CREDITED-COUNT.
+001790 9000-TERMINATE-EXIT.
+001800     EXIT.
