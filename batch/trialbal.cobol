@@ -0,0 +1,158 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TRIALBAL.
+000030 AUTHOR.        D SHAH.
+000040 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*--------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/09/26   DS    NEW PROGRAM.  NIGHTLY TRIAL BALANCE OVER
+000120*                  CUSTMAS - LISTS EVERY CUSTOMER WITH A GRAND
+000130*                  TOTAL, AND FLAGS THE RUN IF THE TOTAL DOES
+000140*                  NOT AGREE WITH THE PRIOR CLOSE-OF-BUSINESS
+000150*                  TOTAL HELD IN THE BALCTL CONTROL FILE.
+000160*--------------------------------------------------------------
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT CUSTMAS ASSIGN TO CUSTMAS
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS CM-CUSTOMER-NUMBER.
+000240     SELECT PRTFILE ASSIGN TO PRTFILE
+000250         ORGANIZATION IS SEQUENTIAL.
+000260     SELECT BALCTL ASSIGN TO BALCTL
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS SEQUENTIAL
+000290         RECORD KEY IS CTL-KEY.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  CUSTMAS
+000330     LABEL RECORDS ARE STANDARD.
+000340 01  CUSTOMER-MASTER-RECORD.
+000350     05  CM-CUSTOMER-NUMBER        PIC X(06).
+000360     05  CM-BALANCE                PIC S9(09).
+000370     05  CM-CUSTOMER-NAME          PIC X(20).
+000380     05  CM-STATUS                 PIC X(01).
+000390 FD  PRTFILE
+000400     RECORDING MODE IS F
+000410     LABEL RECORDS ARE STANDARD.
+000420 01  PRT-LINE                      PIC X(80).
+000430 FD  BALCTL
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  BALCTL-RECORD.
+000460     05  CTL-KEY                   PIC X(06).
+000470     05  CTL-PRIOR-TOTAL           PIC S9(11).
+000480 WORKING-STORAGE SECTION.
+000490 77  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+000500     88  END-OF-CUSTMAS                VALUE 'Y'.
+000510 77  WS-CTL-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+000520     88  CTL-RECORD-FOUND              VALUE 'Y'.
+000530 77  WS-CUSTOMER-COUNT             PIC 9(07) VALUE ZERO.
+000540 77  WS-GRAND-TOTAL                PIC S9(11) VALUE ZERO.
+000550 77  WS-PRIOR-TOTAL                PIC S9(11) VALUE ZERO.
+000560 01  WS-DETAIL-LINE.
+000570     05  WS-D-CUSTOMER-NUMBER      PIC X(06).
+000580     05  FILLER                    PIC X(02) VALUE SPACES.
+000590     05  WS-D-CUSTOMER-NAME        PIC X(20).
+000600     05  FILLER                    PIC X(02) VALUE SPACES.
+000610     05  WS-D-STATUS                PIC X(01).
+000620     05  FILLER                    PIC X(02) VALUE SPACES.
+000630     05  WS-D-BALANCE              PIC -(9)9.99.
+000640     05  FILLER                    PIC X(25) VALUE SPACES.
+000650 01  WS-TOTAL-LINE.
+000660     05  FILLER                    PIC X(10) VALUE SPACES.
+000670     05  FILLER                    PIC X(08) VALUE 'GRAND TO'.
+000680     05  FILLER                    PIC X(05) VALUE 'TAL: '.
+000690     05  WS-T-GRAND-TOTAL          PIC -(9)9.99.
+000700     05  FILLER                    PIC X(38) VALUE SPACES.
+000710 01  WS-BALANCE-FLAG-LINE          PIC X(80) VALUE SPACES.
+000720 PROCEDURE DIVISION.
+000730 0000-MAINLINE.
+000740     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000750     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-PROCESS-CUSTOMER-EXIT
+000760         UNTIL END-OF-CUSTMAS
+000770     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+000780     GOBACK.
+000790*--------------------------------------------------------------
+000800* 1000-INITIALIZE - OPEN FILES, LOAD PRIOR TOTAL, PRIME READ
+000810*--------------------------------------------------------------
+000820 1000-INITIALIZE.
+000830     OPEN INPUT CUSTMAS
+000840     OPEN OUTPUT PRTFILE
+000850     OPEN I-O BALCTL
+000860     MOVE 'BALCTL' TO CTL-KEY
+000870     READ BALCTL
+000880         INVALID KEY
+000890             MOVE 'N' TO WS-CTL-FOUND-SWITCH
+000900         NOT INVALID KEY
+000910             MOVE 'Y' TO WS-CTL-FOUND-SWITCH
+000920             MOVE CTL-PRIOR-TOTAL TO WS-PRIOR-TOTAL
+000930     END-READ
+000940     MOVE SPACES TO PRT-LINE
+000950     MOVE 'CUSTMAS TRIAL BALANCE' TO PRT-LINE
+000960     WRITE PRT-LINE
+000970     MOVE SPACES TO PRT-LINE
+000980     WRITE PRT-LINE
+000990     PERFORM 3000-READ-CUSTMAS THRU 3000-READ-CUSTMAS-EXIT.
+001000 1000-INITIALIZE-EXIT.
+001010     EXIT.
+001020*--------------------------------------------------------------
+001030* 2000-PROCESS-CUSTOMER - PRINT ONE DETAIL LINE, ACCUMULATE
+001040*                         THE GRAND TOTAL
+001050*--------------------------------------------------------------
+001060 2000-PROCESS-CUSTOMER.
+001070     ADD 1 TO WS-CUSTOMER-COUNT
+001080     ADD CM-BALANCE TO WS-GRAND-TOTAL
+001090     MOVE CM-CUSTOMER-NUMBER TO WS-D-CUSTOMER-NUMBER
+001100     MOVE CM-CUSTOMER-NAME TO WS-D-CUSTOMER-NAME
+001110     MOVE CM-STATUS TO WS-D-STATUS
+001120     MOVE CM-BALANCE TO WS-D-BALANCE
+001130     MOVE WS-DETAIL-LINE TO PRT-LINE
+001140     WRITE PRT-LINE
+001150     PERFORM 3000-READ-CUSTMAS THRU 3000-READ-CUSTMAS-EXIT.
+001160 2000-PROCESS-CUSTOMER-EXIT.
+001170     EXIT.
+001180*--------------------------------------------------------------
+001190* 3000-READ-CUSTMAS - READ THE NEXT CUSTMAS RECORD
+001200*--------------------------------------------------------------
+001210 3000-READ-CUSTMAS.
+001220     READ CUSTMAS NEXT RECORD
+001230         AT END
+001240             MOVE 'Y' TO WS-EOF-SWITCH
+001250     END-READ.
+001260 3000-READ-CUSTMAS-EXIT.
+001270     EXIT.
+001280*--------------------------------------------------------------
+001290* 9000-TERMINATE - PRINT THE GRAND TOTAL, COMPARE IT TO THE
+001300*                  PRIOR CLOSE-OF-BUSINESS TOTAL, ROLL THE
+001310*                  CONTROL FILE FORWARD AND CLOSE UP
+001320*--------------------------------------------------------------
+001330 9000-TERMINATE.
+001340     MOVE SPACES TO PRT-LINE
+001350     WRITE PRT-LINE
+001360     MOVE WS-GRAND-TOTAL TO WS-T-GRAND-TOTAL
+001370     MOVE WS-TOTAL-LINE TO PRT-LINE
+001380     WRITE PRT-LINE
+001390     IF CTL-RECORD-FOUND AND WS-GRAND-TOTAL NOT = WS-PRIOR-TOTAL
+001400         THEN
+001410         MOVE '*** OUT OF BALANCE - DOES NOT AGREE WITH PRIOR'
+001420             TO WS-BALANCE-FLAG-LINE
+001430         MOVE WS-BALANCE-FLAG-LINE TO PRT-LINE
+001440         WRITE PRT-LINE
+001450         MOVE 4 TO RETURN-CODE
+001460     END-IF
+001470     IF CTL-RECORD-FOUND
+001480         MOVE WS-GRAND-TOTAL TO CTL-PRIOR-TOTAL
+001490         REWRITE BALCTL-RECORD
+001500     ELSE
+001510         MOVE WS-GRAND-TOTAL TO CTL-PRIOR-TOTAL
+001520         WRITE BALCTL-RECORD
+001530     END-IF
+001540     CLOSE CUSTMAS
+001550     CLOSE PRTFILE
+001560     CLOSE BALCTL.
+001570 9000-TERMINATE-EXIT.
+001580     EXIT.
