@@ -0,0 +1,87 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CNVBAL1.
+000030 AUTHOR.        D SHAH.
+000040 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*--------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/09/26   DS    ONE-TIME CONVERSION OF CUSTMAS TO WIDEN THE
+000120*                  BALANCE FIELD FROM PIC 9(03) TO PIC S9(09)
+000130*                  SO ACCOUNTS CAN HOLD MORE THAN $999.
+000140*--------------------------------------------------------------
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT OLDCUST ASSIGN TO OLDCUST
+000190         ORGANIZATION IS SEQUENTIAL.
+000200     SELECT NEWCUST ASSIGN TO NEWCUST
+000210         ORGANIZATION IS SEQUENTIAL.
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  OLDCUST
+000250     RECORDING MODE IS F
+000260     LABEL RECORDS ARE STANDARD.
+000270 01  OLD-CUSTOMER-RECORD.
+000280     05  OC-CUSTOMER-NUMBER        PIC X(06).
+000290     05  OC-BALANCE                PIC 9(03).
+000300 FD  NEWCUST
+000310     RECORDING MODE IS F
+000320     LABEL RECORDS ARE STANDARD.
+000330 01  NEW-CUSTOMER-RECORD.
+000340     05  NC-CUSTOMER-NUMBER        PIC X(06).
+000350     05  NC-BALANCE                PIC S9(09).
+000360 WORKING-STORAGE SECTION.
+000370 77  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+000380     88  END-OF-OLDCUST                VALUE 'Y'.
+000390 77  WS-RECORD-COUNT               PIC 9(07) VALUE ZERO.
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000430     PERFORM 2000-CONVERT-RECORD THRU 2000-CONVERT-RECORD-EXIT
+000440         UNTIL END-OF-OLDCUST
+000450     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+000460     GOBACK.
+000470*--------------------------------------------------------------
+000480* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+000490*--------------------------------------------------------------
+000500 1000-INITIALIZE.
+000510     OPEN INPUT OLDCUST
+000520     OPEN OUTPUT NEWCUST
+000530     PERFORM 3000-READ-OLDCUST THRU 3000-READ-OLDCUST-EXIT.
+000540 1000-INITIALIZE-EXIT.
+000550     EXIT.
+000560*--------------------------------------------------------------
+000570* 2000-CONVERT-RECORD - MAP ONE OLD-LAYOUT RECORD TO THE NEW
+000580*                       WIDER BALANCE LAYOUT AND WRITE IT OUT
+000590*--------------------------------------------------------------
+000600 2000-CONVERT-RECORD.
+000610     MOVE OC-CUSTOMER-NUMBER TO NC-CUSTOMER-NUMBER
+000620     MOVE OC-BALANCE TO NC-BALANCE
+000630     WRITE NEW-CUSTOMER-RECORD
+000640     ADD 1 TO WS-RECORD-COUNT
+000650     PERFORM 3000-READ-OLDCUST THRU 3000-READ-OLDCUST-EXIT.
+000660 2000-CONVERT-RECORD-EXIT.
+000670     EXIT.
+000680*--------------------------------------------------------------
+000690* 3000-READ-OLDCUST - READ THE NEXT OLD-LAYOUT RECORD
+000700*--------------------------------------------------------------
+000710 3000-READ-OLDCUST.
+000720     READ OLDCUST
+000730         AT END
+000740             MOVE 'Y' TO WS-EOF-SWITCH
+000750     END-READ.
+000760 3000-READ-OLDCUST-EXIT.
+000770     EXIT.
+000780*--------------------------------------------------------------
+000790* 9000-TERMINATE - CLOSE FILES AND DISPLAY A RUN SUMMARY
+000800*--------------------------------------------------------------
+000810 9000-TERMINATE.
+000820     CLOSE OLDCUST
+000830     CLOSE NEWCUST
+000840     DISPLAY 'CNVBAL1 - CUSTMAS BALANCE WIDEN COMPLETE'
+000850     DISPLAY 'RECORDS CONVERTED: ' WS-RECORD-COUNT.
+000860 9000-TERMINATE-EXIT.
+000870     EXIT.
