@@ -0,0 +1,132 @@
+       ID DIVISION.
+       PROGRAM-ID.    LISTCOB.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SECRET-MESSAGE                    PIC X(9) VALUE 'TELLNOONE'
+       01  WS-COMM.
+           05  LAST-CUST-NO                  PIC X(6)
+           05  MORE-RECORDS                  PIC X(1)
+      *
+       01  CUSTOMER-MASTER-RECORD.
+      *
+           05  CM-CUSTOMER-NUMBER            PIC X(6).
+           05  CM-BALANCE                    PIC S9(9).
+           05  CM-CUSTOMER-NAME              PIC X(20).
+           05  CM-STATUS                     PIC X(1).
+      *
+       01  BROWSE-ROW-COUNT                  PIC 9(1) VALUE 0.
+       01  WS-SKIP-FIRST-SWITCH              PIC X(1) VALUE 'N'.
+       01  WS-RESP                           PIC S9(8) COMP.
+       01  MAINMAP                   PIC X(7) VALUE 'MAINCOB'
+       COPY TESTMSD.
+       COPY DFHAID.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA PIC X(100).
+       PROCEDURE DIVISION.
+               IF EIBAID = DFHCLEAR THEN
+                   EXEC CICS RETURN END-EXEC.
+               END-IF
+               IF EIBAID = DFHPF2 THEN
+                   EXEC CICS XCTL PROGRAM(MAINMAP) END-EXEC.
+               END-IF
+               PERFORM CLEAR-LIST-MAP
+               IF EIBCALEN = 0 THEN
+                   MOVE LOW-VALUE TO LAST-CUST-NO
+                   MOVE 'N' TO WS-SKIP-FIRST-SWITCH
+               ELSE
+                   MOVE DFHCOMMAREA TO WS-COMM
+                   IF EIBAID NOT = DFHPF8 OR MORE-RECORDS NOT = 'Y' THEN
+                       MOVE LOW-VALUE TO LAST-CUST-NO
+                       MOVE 'N' TO WS-SKIP-FIRST-SWITCH
+                   ELSE
+                       MOVE 'Y' TO WS-SKIP-FIRST-SWITCH
+                   END-IF
+               END-IF
+               PERFORM BROWSE-NEXT-PAGE
+               IF MORE-RECORDS NOT = 'Y' THEN
+                   MOVE 'END OF CUSTOMER LIST' TO MAPF21O
+               END-IF
+               EXEC CICS
+               SEND MAP('BRWSMAP') MAPSET('TESTMSD') ERASE
+               END-EXEC
+               EXEC CICS RETURN
+                   TRANSID('LIST') COMMAREA(WS-COMM)
+               END-EXEC.
+       BROWSE-NEXT-PAGE SECTION.
+               MOVE 0 TO BROWSE-ROW-COUNT
+               MOVE 'N' TO MORE-RECORDS
+               EXEC CICS
+               STARTBR FILE('CUSTMAS')
+               RIDFLD(LAST-CUST-NO)
+               GTEQ
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) THEN
+                   IF WS-SKIP-FIRST-SWITCH = 'Y' THEN
+                       PERFORM SKIP-KNOWN-ROW
+                   END-IF
+                   IF WS-RESP = DFHRESP(NORMAL) THEN
+                       PERFORM BROWSE-ONE-ROW UNTIL BROWSE-ROW-COUNT = 5
+                               OR WS-RESP NOT = DFHRESP(NORMAL)
+                   END-IF
+                   EXEC CICS
+                   ENDBR FILE('CUSTMAS')
+                   END-EXEC
+               END-IF.
+       SKIP-KNOWN-ROW SECTION.
+               EXEC CICS
+               READNEXT FILE('CUSTMAS')
+               INTO(CUSTOMER-MASTER-RECORD)
+               RIDFLD(LAST-CUST-NO)
+               RESP(WS-RESP)
+               END-EXEC.
+       BROWSE-ONE-ROW SECTION.
+               EXEC CICS
+               READNEXT FILE('CUSTMAS')
+               INTO(CUSTOMER-MASTER-RECORD)
+               RIDFLD(LAST-CUST-NO)
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) THEN
+                   ADD 1 TO BROWSE-ROW-COUNT
+                   PERFORM FILL-LIST-ROW
+               END-IF.
+       FILL-LIST-ROW SECTION.
+               EVALUATE BROWSE-ROW-COUNT
+                   WHEN 1
+                       MOVE CM-CUSTOMER-NUMBER TO MAPA21O
+                       MOVE CM-BALANCE TO MAPB21O
+                       MOVE CM-CUSTOMER-NAME TO MAPG21O
+                       MOVE CM-STATUS TO MAPH21O
+                   WHEN 2
+                       MOVE CM-CUSTOMER-NUMBER TO MAPA22O
+                       MOVE CM-BALANCE TO MAPB22O
+                       MOVE CM-CUSTOMER-NAME TO MAPG22O
+                       MOVE CM-STATUS TO MAPH22O
+                   WHEN 3
+                       MOVE CM-CUSTOMER-NUMBER TO MAPA23O
+                       MOVE CM-BALANCE TO MAPB23O
+                       MOVE CM-CUSTOMER-NAME TO MAPG23O
+                       MOVE CM-STATUS TO MAPH23O
+                   WHEN 4
+                       MOVE CM-CUSTOMER-NUMBER TO MAPA24O
+                       MOVE CM-BALANCE TO MAPB24O
+                       MOVE CM-CUSTOMER-NAME TO MAPG24O
+                       MOVE CM-STATUS TO MAPH24O
+                   WHEN 5
+                       MOVE CM-CUSTOMER-NUMBER TO MAPA25O
+                       MOVE CM-BALANCE TO MAPB25O
+                       MOVE CM-CUSTOMER-NAME TO MAPG25O
+                       MOVE CM-STATUS TO MAPH25O
+               END-EVALUATE
+               MOVE CM-CUSTOMER-NUMBER TO LAST-CUST-NO
+               MOVE 'Y' TO MORE-RECORDS.
+       CLEAR-LIST-MAP SECTION.
+               MOVE SPACES TO MAPA21O MAPA22O MAPA23O MAPA24O MAPA25O
+               MOVE SPACES TO MAPB21O MAPB22O MAPB23O MAPB24O MAPB25O
+               MOVE SPACES TO MAPG21O MAPG22O MAPG23O MAPG24O MAPG25O
+               MOVE SPACES TO MAPH21O MAPH22O MAPH23O MAPH24O MAPH25O
+               MOVE SPACES TO MAPF21O.
+       FILL-LIST-MAP-EXIT.
+               EXIT.
