@@ -0,0 +1,145 @@
+       ID DIVISION.
+       PROGRAM-ID.    STMTCOB.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SECRET-MESSAGE                    PIC X(9) VALUE 'TELLNOONE'
+       01  WS-COMM.
+           05  LAST-JR-KEY.
+               10  LAST-JR-SOURCE-ID         PIC X(6)
+               10  LAST-JR-DATE              PIC S9(7) COMP-3
+               10  LAST-JR-TIME              PIC S9(7) COMP-3
+           05  MORE-RECORDS                  PIC X(1)
+      *
+       01  JOURNAL-RECORD.
+      *
+           05  JR-KEY.
+               10  JR-SOURCE-ID              PIC X(6).
+               10  JR-DATE                   PIC S9(7) COMP-3.
+               10  JR-TIME                   PIC S9(7) COMP-3.
+           05  JR-TARGET-ID                  PIC X(6).
+           05  JR-AMOUNT                     PIC S9(9).
+      *
+       01  WS-STMT-DATE-TIME.
+           05  WS-STMT-DATE-PART             PIC 9(7).
+           05  FILLER                        PIC X VALUE SPACE.
+           05  WS-STMT-TIME-PART             PIC 9(7).
+      *
+       01  USER-ID                           PIC X(6).
+       01  BROWSE-ROW-COUNT                  PIC 9(1) VALUE 0.
+       01  WS-SKIP-FIRST-SWITCH              PIC X(1) VALUE 'N'.
+       01  WS-RESP                           PIC S9(8) COMP.
+       01  MAINMAP                   PIC X(7) VALUE 'MAINCOB'
+       COPY TESTMSD.
+       COPY DFHAID.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA PIC X(100).
+       PROCEDURE DIVISION.
+               IF EIBAID = DFHCLEAR THEN
+                   EXEC CICS RETURN END-EXEC.
+               END-IF
+               IF EIBAID = DFHPF2 THEN
+                   EXEC CICS XCTL PROGRAM(MAINMAP) END-EXEC.
+               END-IF
+               EXEC CICS ASSIGN USERID(USER-ID) END-EXEC
+               PERFORM CLEAR-STMT-MAP
+               IF EIBCALEN = 0 THEN
+                   MOVE LOW-VALUE TO LAST-JR-KEY
+                   MOVE 'N' TO WS-SKIP-FIRST-SWITCH
+               ELSE
+                   MOVE DFHCOMMAREA TO WS-COMM
+                   IF EIBAID NOT = DFHPF8 OR MORE-RECORDS NOT = 'Y' THEN
+                       MOVE LOW-VALUE TO LAST-JR-KEY
+                       MOVE 'N' TO WS-SKIP-FIRST-SWITCH
+                   ELSE
+                       MOVE 'Y' TO WS-SKIP-FIRST-SWITCH
+                   END-IF
+               END-IF
+               MOVE USER-ID TO LAST-JR-SOURCE-ID
+               PERFORM BROWSE-NEXT-PAGE
+               IF MORE-RECORDS NOT = 'Y' THEN
+                   MOVE 'END OF STATEMENT' TO MAPF31O
+               END-IF
+               MOVE USER-ID TO MAPA01O
+               EXEC CICS
+               SEND MAP('STMTMAP') MAPSET('TESTMSD') ERASE
+               END-EXEC
+               EXEC CICS RETURN
+                   TRANSID('STMT') COMMAREA(WS-COMM)
+               END-EXEC.
+       BROWSE-NEXT-PAGE SECTION.
+               MOVE 0 TO BROWSE-ROW-COUNT
+               MOVE 'N' TO MORE-RECORDS
+               EXEC CICS
+               STARTBR FILE('JRNL')
+               RIDFLD(LAST-JR-KEY)
+               GTEQ
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) THEN
+                   IF WS-SKIP-FIRST-SWITCH = 'Y' THEN
+                       PERFORM SKIP-KNOWN-ROW
+                   END-IF
+                   IF WS-RESP = DFHRESP(NORMAL) THEN
+                       PERFORM BROWSE-ONE-ROW UNTIL BROWSE-ROW-COUNT = 5
+                               OR WS-RESP NOT = DFHRESP(NORMAL)
+                   END-IF
+                   EXEC CICS
+                   ENDBR FILE('JRNL')
+                   END-EXEC
+               END-IF.
+       SKIP-KNOWN-ROW SECTION.
+               EXEC CICS
+               READNEXT FILE('JRNL')
+               INTO(JOURNAL-RECORD)
+               RIDFLD(LAST-JR-KEY)
+               RESP(WS-RESP)
+               END-EXEC.
+       BROWSE-ONE-ROW SECTION.
+               EXEC CICS
+               READNEXT FILE('JRNL')
+               INTO(JOURNAL-RECORD)
+               RIDFLD(LAST-JR-KEY)
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) THEN
+                   IF JR-SOURCE-ID NOT = USER-ID THEN
+                       MOVE DFHRESP(ENDFILE) TO WS-RESP
+                   ELSE
+                       ADD 1 TO BROWSE-ROW-COUNT
+                       PERFORM FILL-STMT-ROW
+                   END-IF
+               END-IF.
+       FILL-STMT-ROW SECTION.
+               MOVE JR-DATE TO WS-STMT-DATE-PART
+               MOVE JR-TIME TO WS-STMT-TIME-PART
+               EVALUATE BROWSE-ROW-COUNT
+                   WHEN 1
+                       MOVE JR-TARGET-ID TO MAPC31O
+                       MOVE JR-AMOUNT TO MAPE31O
+                       MOVE WS-STMT-DATE-TIME TO MAPF31O
+                   WHEN 2
+                       MOVE JR-TARGET-ID TO MAPC32O
+                       MOVE JR-AMOUNT TO MAPE32O
+                       MOVE WS-STMT-DATE-TIME TO MAPF32O
+                   WHEN 3
+                       MOVE JR-TARGET-ID TO MAPC33O
+                       MOVE JR-AMOUNT TO MAPE33O
+                       MOVE WS-STMT-DATE-TIME TO MAPF33O
+                   WHEN 4
+                       MOVE JR-TARGET-ID TO MAPC34O
+                       MOVE JR-AMOUNT TO MAPE34O
+                       MOVE WS-STMT-DATE-TIME TO MAPF34O
+                   WHEN 5
+                       MOVE JR-TARGET-ID TO MAPC35O
+                       MOVE JR-AMOUNT TO MAPE35O
+                       MOVE WS-STMT-DATE-TIME TO MAPF35O
+               END-EVALUATE
+               MOVE JR-KEY TO LAST-JR-KEY
+               MOVE 'Y' TO MORE-RECORDS.
+       CLEAR-STMT-MAP SECTION.
+               MOVE SPACES TO MAPC31O MAPC32O MAPC33O MAPC34O MAPC35O
+               MOVE SPACES TO MAPE31O MAPE32O MAPE33O MAPE34O MAPE35O
+               MOVE SPACES TO MAPF31O MAPF32O MAPF33O MAPF34O MAPF35O.
+       FILL-STMT-MAP-EXIT.
+               EXIT.
