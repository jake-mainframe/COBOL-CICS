@@ -7,8 +7,10 @@
        01  PAYMAP                    PIC X(7) VALUE 'PAYMCOB'
        01  LISTMAP                   PIC X(7) VALUE 'LISTCOB'
        01  ADMINMAP                  PIC X(7) VALUE 'KAJCCOB'
+       01  BALQMAP                   PIC X(7) VALUE 'BALQCOB'
        01  FLAG                      PIC X(5) VALUE 'FLAG:'
        01  FLAG-ANSWER               PIC X(9) VALUE 'TELLNOONE'
+       01  VALID-KEY-SW              PIC X(1) VALUE 'Y'.
        COPY TESTMSD.
        COPY DFHAID.
        LINKAGE SECTION.
@@ -20,9 +22,17 @@
                EXEC CICS XCTL PROGRAM(PAYMAP) END-EXEC.
            IF EIBAID = DFHPF4 THEN
                EXEC CICS XCTL PROGRAM(LISTMAP) END-EXEC.
-           IF EIBAID = DFHPF5 THEN
-               MOVE 'WRONG' TO MAPA11O
-               MOVE 'WRONG' TO MAPB11O.
+           IF EIBAID = DFHPF7 THEN
+               EXEC CICS XCTL PROGRAM(ADMINMAP) END-EXEC.
+           IF EIBAID = DFHPF6 THEN
+               EXEC CICS XCTL PROGRAM(BALQMAP) END-EXEC.
+           IF EIBAID NOT = DFHENTER AND EIBAID NOT = SPACE THEN
+               MOVE 'N' TO VALID-KEY-SW.
+           IF VALID-KEY-SW = 'N' THEN
+               MOVE 'INVALID KEY - PF3 PAYMENTS, PF4 LIST'
+                   TO MAPA11O
+               MOVE 'PF6 BALANCE, PF7 MAINTENANCE'
+                   TO MAPB11O.
            EXEC CICS
            SEND MAP('HOMEMAP') MAPSET('TESTMSD') ERASE
            END-EXEC.
