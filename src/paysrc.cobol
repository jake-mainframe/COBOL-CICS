@@ -6,19 +6,49 @@
        01  SECRET-MESSAGE                    PIC X(9) VALUE 'TELLNOONE'
        01  WS-COMM.
            05  USER-ID                       PIC X(6)
-       01  SUB-BALANCE                       PIC 9(3)
+       01  SUB-BALANCE                       PIC S9(9)
        01  TARG-ID                           PIC X(6)
+       01  TRANSFER-REJECTED                 PIC X(1) VALUE SPACE.
+       01  WS-RESP                           PIC S9(8) COMP.
        01  MAINMAP                   PIC X(7) VALUE 'MAINCOB'
+       01  STMTMAP                   PIC X(7) VALUE 'STMTCOB'
       *
        01  CUSTOMER-MASTER-RECORD.
       *
            05  CM-CUSTOMER-NUMBER            PIC X(6).
-           05  CM-BALANCE                    PIC 9(3).
+           05  CM-BALANCE                    PIC S9(9).
+           05  CM-CUSTOMER-NAME              PIC X(20).
+           05  CM-STATUS                     PIC X(1).
+               88  CM-ACCOUNT-OPEN               VALUE 'O'.
+               88  CM-ACCOUNT-CLOSED              VALUE 'C'.
+               88  CM-ACCOUNT-FROZEN              VALUE 'F'.
       *
        01  TARGET-MASTER-RECORD.
       *
            05  TG-CUSTOMER-NUMBER            PIC X(6).
-           05  TG-BALANCE                    PIC 9(3).
+           05  TG-BALANCE                    PIC S9(9).
+           05  TG-CUSTOMER-NAME              PIC X(20).
+           05  TG-STATUS                     PIC X(1).
+               88  TG-ACCOUNT-OPEN               VALUE 'O'.
+               88  TG-ACCOUNT-CLOSED              VALUE 'C'.
+               88  TG-ACCOUNT-FROZEN              VALUE 'F'.
+      *
+       01  JOURNAL-RECORD.
+      *
+           05  JR-KEY.
+               10  JR-SOURCE-ID              PIC X(6).
+               10  JR-DATE                   PIC S9(7) COMP-3.
+               10  JR-TIME                   PIC S9(7) COMP-3.
+           05  JR-TARGET-ID                  PIC X(6).
+           05  JR-AMOUNT                     PIC S9(9).
+      *
+       01  TRANSFER-LIMIT-RECORD.
+      *
+           05  TL-USER-ID                    PIC X(6).
+           05  TL-DATE                       PIC S9(7) COMP-3.
+           05  TL-DAILY-TOTAL                PIC S9(9).
+      *
+       01  DAILY-TRANSFER-LIMIT              PIC S9(9) VALUE 5000.
       *
        COPY TESTMSD.
        COPY DFHAID.
@@ -30,6 +60,8 @@
                END-IF
                IF EIBAID = DFHPF2 THEN
                    EXEC CICS XCTL PROGRAM(MAINMAP) END-EXEC.
+               IF EIBAID = DFHPF8 THEN
+                   EXEC CICS XCTL PROGRAM(STMTMAP) END-EXEC.
                IF EIBAID = DFHPF12 THEN
                    MOVE DFHCOMMAREA TO WS-COMM
                    EXEC CICS
@@ -37,7 +69,12 @@
                    END-EXEC
                    MOVE MAPE01O TO SUB-BALANCE
                    MOVE MAPC01O TO TARG-ID
-                   PERFORM WRITE-BALAN
+                   PERFORM VALIDATE-TARGET
+                   IF TRANSFER-REJECTED NOT = 'Y' THEN
+                       PERFORM WRITE-BALAN
+                   ELSE
+                       PERFORM BALANCE-REF
+                   END-IF
                    PERFORM FILL-IN-MAP
                    EXEC CICS
                    SEND MAP('PAYMMAP') MAPSET('TESTMSD') ERASE
@@ -63,8 +100,6 @@
                END-IF
                EXEC CICS ASSIGN USERID(USER-ID) END-EXEC
                PERFORM BALANCE-REF
-               IF CM-BALANCE = 999 THEN
-                  MOVE 'FLAG:RICHAF' TO MAPF01O.
                PERFORM FILL-IN-MAP
                EXEC CICS
                SEND MAP('PAYMMAP') MAPSET('TESTMSD') ERASE
@@ -72,35 +107,219 @@
                EXEC CICS RETURN
                TRANSID('PAYM') COMMAREA(WS-COMM)
                END-EXEC.
+       VALIDATE-TARGET SECTION.
+               MOVE SPACE TO TRANSFER-REJECTED
+               IF TARG-ID = USER-ID THEN
+                   MOVE 'Y' TO TRANSFER-REJECTED
+                   MOVE 'CANNOT TRANSFER TO YOUR OWN ACCOUNT'
+                       TO MAPF01O
+               ELSE
+                   EXEC CICS
+                   READ FILE('CUSTMAS')
+                   INTO(TARGET-MASTER-RECORD)
+                   RIDFLD(TARG-ID)
+                   RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                       MOVE 'Y' TO TRANSFER-REJECTED
+                       MOVE 'TARGET ACCOUNT NOT FOUND' TO MAPF01O
+                   END-IF
+               END-IF.
        WRITE-BALAN SECTION.
+               MOVE SPACE TO TRANSFER-REJECTED
                PERFORM BALANCE-REF
-               COMPUTE CM-BALANCE = CM-BALANCE - SUB-BALANCE
-               EXEC CICS
-               REWRITE FILE('CUSTMAS')
-               FROM(CUSTOMER-MASTER-RECORD)
-               END-EXEC
-               PERFORM BALANCE-TAR
-               COMPUTE TG-BALANCE = TG-BALANCE + SUB-BALANCE
-               EXEC CICS
-               REWRITE FILE('CUSTMAS')
-               FROM(TARGET-MASTER-RECORD)
-               END-EXEC
+               IF TRANSFER-REJECTED NOT = 'Y' THEN
+                   PERFORM CHECK-DAILY-LIMIT
+               END-IF
+               IF TRANSFER-REJECTED NOT = 'Y' THEN
+                   IF SUB-BALANCE > CM-BALANCE THEN
+                       EXEC CICS
+                       SYNCPOINT ROLLBACK
+                       END-EXEC
+                       MOVE 'Y' TO TRANSFER-REJECTED
+                       MOVE 'TRANSFER REJECTED - INSUFFICIENT FUNDS'
+                           TO MAPF01O
+                   ELSE
+                       COMPUTE CM-BALANCE = CM-BALANCE - SUB-BALANCE
+                       EXEC CICS
+                       REWRITE FILE('CUSTMAS')
+                       FROM(CUSTOMER-MASTER-RECORD)
+                       RESP(WS-RESP)
+                       END-EXEC
+                       IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                           EXEC CICS
+                           SYNCPOINT ROLLBACK
+                           END-EXEC
+                           MOVE 'Y' TO TRANSFER-REJECTED
+                           MOVE 'TRANSFER FAILED - DEBIT NOT APPLIED'
+                               TO MAPF01O
+                           PERFORM BALANCE-REF
+                       ELSE
+                           PERFORM BALANCE-TAR
+                           IF TRANSFER-REJECTED = 'Y' THEN
+                               EXEC CICS
+                               SYNCPOINT ROLLBACK
+                               END-EXEC
+                               PERFORM BALANCE-REF
+                           ELSE
+                               COMPUTE TG-BALANCE =
+                                   TG-BALANCE + SUB-BALANCE
+                               EXEC CICS
+                               REWRITE FILE('CUSTMAS')
+                               FROM(TARGET-MASTER-RECORD)
+                               RESP(WS-RESP)
+                               END-EXEC
+                               IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                                   EXEC CICS
+                                   SYNCPOINT ROLLBACK
+                                   END-EXEC
+                                   MOVE 'Y' TO TRANSFER-REJECTED
+                                   MOVE 'TRANSFER FAILED - BACKED OUT'
+                                       TO MAPF01O
+                                   PERFORM BALANCE-REF
+                               ELSE
+                                   PERFORM WRITE-JOURNAL
+                                   IF TRANSFER-REJECTED NOT = 'Y' THEN
+                                       EXEC CICS
+                                       SYNCPOINT
+                                       END-EXEC
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
        BALANCE-REF SECTION.
                EXEC CICS
                READ FILE('CUSTMAS')
                INTO(CUSTOMER-MASTER-RECORD)
                RIDFLD(USER-ID)
                UPDATE
-               END-EXEC.
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                   IF TRANSFER-REJECTED NOT = 'Y' THEN
+                       MOVE 'SOURCE ACCOUNT NOT FOUND' TO MAPF01O
+                   END-IF
+                   MOVE 'Y' TO TRANSFER-REJECTED
+               ELSE
+                   IF NOT CM-ACCOUNT-OPEN THEN
+                       IF TRANSFER-REJECTED NOT = 'Y' THEN
+                           MOVE 'SOURCE ACCOUNT IS NOT OPEN' TO MAPF01O
+                       END-IF
+                       MOVE 'Y' TO TRANSFER-REJECTED
+                   END-IF
+               END-IF.
        BALANCE-TAR SECTION.
                EXEC CICS
                READ FILE('CUSTMAS')
                INTO(TARGET-MASTER-RECORD)
                RIDFLD(TARG-ID)
                UPDATE
-               END-EXEC.
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                   MOVE 'Y' TO TRANSFER-REJECTED
+                   MOVE 'TARGET ACCOUNT NOT FOUND' TO MAPF01O
+               ELSE
+                   IF NOT TG-ACCOUNT-OPEN THEN
+                       MOVE 'Y' TO TRANSFER-REJECTED
+                       MOVE 'TARGET ACCOUNT IS NOT OPEN' TO MAPF01O
+                   END-IF
+               END-IF.
+       CHECK-DAILY-LIMIT SECTION.
+               EXEC CICS
+               READ FILE('TRANLIM')
+               INTO(TRANSFER-LIMIT-RECORD)
+               RIDFLD(USER-ID)
+               UPDATE
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) THEN
+                   IF TL-DATE NOT = EIBDATE THEN
+                       MOVE EIBDATE TO TL-DATE
+                       MOVE ZERO TO TL-DAILY-TOTAL
+                   END-IF
+                   IF TL-DAILY-TOTAL + SUB-BALANCE > DAILY-TRANSFER-LIMIT
+                       THEN
+                       MOVE 'Y' TO TRANSFER-REJECTED
+                       MOVE 'DAILY TRANSFER LIMIT EXCEEDED' TO MAPF01O
+                   ELSE
+                       ADD SUB-BALANCE TO TL-DAILY-TOTAL
+                       EXEC CICS
+                       REWRITE FILE('TRANLIM')
+                       FROM(TRANSFER-LIMIT-RECORD)
+                       RESP(WS-RESP)
+                       END-EXEC
+                       IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                           MOVE 'Y' TO TRANSFER-REJECTED
+                           MOVE 'TRANSFER FAILED - LIMIT NOT UPDATED'
+                               TO MAPF01O
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE USER-ID TO TL-USER-ID
+                   MOVE EIBDATE TO TL-DATE
+                   MOVE SUB-BALANCE TO TL-DAILY-TOTAL
+                   EXEC CICS
+                   WRITE FILE('TRANLIM')
+                   FROM(TRANSFER-LIMIT-RECORD)
+                   RIDFLD(USER-ID)
+                   RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                       MOVE 'Y' TO TRANSFER-REJECTED
+                       MOVE 'TRANSFER FAILED - LIMIT NOT CREATED'
+                           TO MAPF01O
+                   END-IF
+               END-IF.
+       WRITE-JOURNAL SECTION.
+               MOVE USER-ID TO JR-SOURCE-ID
+               MOVE TARG-ID TO JR-TARGET-ID
+               MOVE SUB-BALANCE TO JR-AMOUNT
+               MOVE EIBDATE TO JR-DATE
+               MOVE EIBTIME TO JR-TIME
+               EXEC CICS
+               WRITE FILE('JRNL')
+               FROM(JOURNAL-RECORD)
+               RIDFLD(JR-KEY)
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                   EXEC CICS
+                   SYNCPOINT ROLLBACK
+                   END-EXEC
+                   MOVE 'Y' TO TRANSFER-REJECTED
+                   MOVE 'TRANSFER FAILED - JOURNAL NOT WRITTEN'
+                       TO MAPF01O
+                   PERFORM BALANCE-REF
+               ELSE
+                   PERFORM WRITE-JOURNAL-CREDIT-SIDE
+               END-IF.
+       WRITE-JOURNAL-CREDIT-SIDE SECTION.
+               MOVE TARG-ID TO JR-SOURCE-ID
+               MOVE USER-ID TO JR-TARGET-ID
+               MOVE SUB-BALANCE TO JR-AMOUNT
+               MOVE EIBDATE TO JR-DATE
+               MOVE EIBTIME TO JR-TIME
+               EXEC CICS
+               WRITE FILE('JRNL')
+               FROM(JOURNAL-RECORD)
+               RIDFLD(JR-KEY)
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                   EXEC CICS
+                   SYNCPOINT ROLLBACK
+                   END-EXEC
+                   MOVE 'Y' TO TRANSFER-REJECTED
+                   MOVE 'TRANSFER FAILED - JOURNAL NOT WRITTEN'
+                       TO MAPF01O
+                   PERFORM BALANCE-REF
+               END-IF.
        FILL-IN-MAP SECTION.
                MOVE USER-ID TO MAPA01O
-               MOVE CM-BALANCE TO MAPB01O.
+               MOVE CM-BALANCE TO MAPB01O
+               MOVE CM-CUSTOMER-NAME TO MAPG01O.
        FILL-IN-MAP-EXIT.
                EXIT.
