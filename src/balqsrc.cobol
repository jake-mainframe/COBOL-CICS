@@ -0,0 +1,73 @@
+       ID DIVISION.
+       PROGRAM-ID.    BALQCOB.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SECRET-MESSAGE                    PIC X(9) VALUE 'TELLNOONE'
+       01  WS-COMM.
+           05  USER-ID                       PIC X(6)
+      *
+       01  CUSTOMER-MASTER-RECORD.
+      *
+           05  CM-CUSTOMER-NUMBER            PIC X(6).
+           05  CM-BALANCE                    PIC S9(9).
+           05  CM-CUSTOMER-NAME              PIC X(20).
+           05  CM-STATUS                     PIC X(1).
+      *
+       01  WS-RESP                           PIC S9(8) COMP.
+       01  MAINMAP                   PIC X(7) VALUE 'MAINCOB'
+       COPY TESTMSD.
+       COPY DFHAID.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA PIC X(100).
+       PROCEDURE DIVISION.
+               IF EIBAID = DFHCLEAR THEN
+                   EXEC CICS RETURN END-EXEC.
+               END-IF
+               IF EIBAID = DFHPF2 THEN
+                   EXEC CICS XCTL PROGRAM(MAINMAP) END-EXEC.
+               END-IF
+               IF EIBAID = DFHPF5 THEN
+                   MOVE DFHCOMMAREA TO WS-COMM
+                   EXEC CICS
+                   RECEIVE MAP('BALQMAP') MAPSET('TESTMSD') NOHANDLE
+                   END-EXEC
+                   MOVE MAPA01O TO USER-ID
+                   PERFORM BALANCE-REF
+                   PERFORM FILL-IN-MAP
+                   EXEC CICS
+                   SEND MAP('BALQMAP') MAPSET('TESTMSD') ERASE
+                   END-EXEC
+                   EXEC CICS RETURN
+                       TRANSID('BALQ') COMMAREA(WS-COMM)
+                   END-EXEC.
+               END-IF
+               EXEC CICS ASSIGN USERID(USER-ID) END-EXEC
+               PERFORM BALANCE-REF
+               PERFORM FILL-IN-MAP
+               EXEC CICS
+               SEND MAP('BALQMAP') MAPSET('TESTMSD') ERASE
+               END-EXEC
+               EXEC CICS RETURN
+               TRANSID('BALQ') COMMAREA(WS-COMM)
+               END-EXEC.
+       BALANCE-REF SECTION.
+               EXEC CICS
+               READ FILE('CUSTMAS')
+               INTO(CUSTOMER-MASTER-RECORD)
+               RIDFLD(USER-ID)
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                   MOVE ZERO TO CM-BALANCE
+                   MOVE SPACES TO CM-CUSTOMER-NAME
+                   MOVE 'ACCOUNT NOT FOUND' TO MAPF01O
+               ELSE
+                   MOVE SPACES TO MAPF01O
+               END-IF.
+       FILL-IN-MAP SECTION.
+               MOVE USER-ID TO MAPA01O
+               MOVE CM-BALANCE TO MAPB01O
+               MOVE CM-CUSTOMER-NAME TO MAPG01O.
+       FILL-IN-MAP-EXIT.
+               EXIT.
