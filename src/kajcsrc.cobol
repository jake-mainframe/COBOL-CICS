@@ -0,0 +1,132 @@
+       ID DIVISION.
+       PROGRAM-ID.    KAJCCOB.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SECRET-MESSAGE                    PIC X(9) VALUE 'TELLNOONE'
+       01  WS-COMM.
+           05  ADMIN-USER-ID                 PIC X(6)
+      *
+       01  ACTION-CODE                       PIC X(1).
+       01  NEW-STATUS                        PIC X(1).
+       01  STATUS-CHANGE-SW                PIC X(1) VALUE 'Y'.
+           88  STATUS-CHANGE-OK                VALUE 'Y'.
+       01  CUSTOMER-MASTER-RECORD.
+      *
+           05  CM-CUSTOMER-NUMBER            PIC X(6).
+           05  CM-BALANCE                    PIC S9(9).
+           05  CM-CUSTOMER-NAME              PIC X(20).
+           05  CM-STATUS                     PIC X(1).
+               88  CM-ACCOUNT-OPEN               VALUE 'O'.
+               88  CM-ACCOUNT-CLOSED              VALUE 'C'.
+               88  CM-ACCOUNT-FROZEN              VALUE 'F'.
+      *
+       01  WS-RESP                           PIC S9(8) COMP.
+       01  MAINMAP                   PIC X(7) VALUE 'MAINCOB'
+       COPY TESTMSD.
+       COPY DFHAID.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA PIC X(100).
+       PROCEDURE DIVISION.
+               IF EIBAID = DFHCLEAR THEN
+                   EXEC CICS RETURN END-EXEC.
+               END-IF
+               IF EIBAID = DFHPF2 THEN
+                   EXEC CICS XCTL PROGRAM(MAINMAP) END-EXEC.
+               END-IF
+               IF EIBCALEN NOT = 0 THEN
+                   MOVE DFHCOMMAREA TO WS-COMM
+                   EXEC CICS
+                   RECEIVE MAP('ADMNMAP') MAPSET('TESTMSD') NOHANDLE
+                   END-EXEC
+                   MOVE MAPA41I TO CM-CUSTOMER-NUMBER
+                   MOVE MAPB41I TO CM-BALANCE
+                   MOVE MAPG41I TO CM-CUSTOMER-NAME
+                   MOVE MAPD41I TO ACTION-CODE
+                   EVALUATE ACTION-CODE
+                       WHEN 'A'
+                           PERFORM ADD-CUSTOMER
+                       WHEN 'R'
+                           PERFORM CLOSE-CUSTOMER
+                       WHEN 'F'
+                           PERFORM FREEZE-CUSTOMER
+                       WHEN 'O'
+                           PERFORM REOPEN-CUSTOMER
+                       WHEN OTHER
+                           MOVE 'INVALID ACTION - USE A, R, F OR O'
+                               TO MAPF41O
+                   END-EVALUATE
+               END-IF
+               EXEC CICS
+               SEND MAP('ADMNMAP') MAPSET('TESTMSD') ERASE
+               END-EXEC
+               EXEC CICS RETURN
+                   TRANSID('KAJC') COMMAREA(WS-COMM)
+               END-EXEC.
+       ADD-CUSTOMER SECTION.
+               MOVE MAPA41I TO CM-CUSTOMER-NUMBER
+               MOVE MAPB41I TO CM-BALANCE
+               MOVE MAPG41I TO CM-CUSTOMER-NAME
+               MOVE 'O' TO CM-STATUS
+               EXEC CICS
+               WRITE FILE('CUSTMAS')
+               FROM(CUSTOMER-MASTER-RECORD)
+               RIDFLD(CM-CUSTOMER-NUMBER)
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) THEN
+                   MOVE 'CUSTOMER ACCOUNT OPENED' TO MAPF41O
+               ELSE
+                   IF WS-RESP = DFHRESP(DUPREC) THEN
+                       MOVE 'CUSTOMER ALREADY ON FILE' TO MAPF41O
+                   ELSE
+                       MOVE 'UNABLE TO OPEN ACCOUNT' TO MAPF41O
+                   END-IF
+               END-IF.
+       CLOSE-CUSTOMER SECTION.
+               MOVE 'C' TO CM-STATUS
+               PERFORM CHANGE-CUSTOMER-STATUS
+               IF STATUS-CHANGE-OK THEN
+                   MOVE 'CUSTOMER ACCOUNT CLOSED' TO MAPF41O
+               END-IF.
+       FREEZE-CUSTOMER SECTION.
+               MOVE 'F' TO CM-STATUS
+               PERFORM CHANGE-CUSTOMER-STATUS
+               IF STATUS-CHANGE-OK THEN
+                   MOVE 'CUSTOMER ACCOUNT FROZEN' TO MAPF41O
+               END-IF.
+       REOPEN-CUSTOMER SECTION.
+               MOVE 'O' TO CM-STATUS
+               PERFORM CHANGE-CUSTOMER-STATUS
+               IF STATUS-CHANGE-OK THEN
+                   MOVE 'CUSTOMER ACCOUNT REOPENED' TO MAPF41O
+               END-IF.
+       CHANGE-CUSTOMER-STATUS SECTION.
+               MOVE CM-STATUS TO NEW-STATUS
+               EXEC CICS
+               READ FILE('CUSTMAS')
+               INTO(CUSTOMER-MASTER-RECORD)
+               RIDFLD(CM-CUSTOMER-NUMBER)
+               UPDATE
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                   MOVE 'N' TO STATUS-CHANGE-SW
+                   MOVE 'NO SUCH ACCOUNT ON FILE' TO MAPF41O
+               ELSE
+                   MOVE NEW-STATUS TO CM-STATUS
+                   EXEC CICS
+                   REWRITE FILE('CUSTMAS')
+                   FROM(CUSTOMER-MASTER-RECORD)
+                   RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL) THEN
+                       MOVE 'Y' TO STATUS-CHANGE-SW
+                   ELSE
+                       MOVE 'N' TO STATUS-CHANGE-SW
+                       MOVE 'UNABLE TO UPDATE ACCOUNT STATUS'
+                           TO MAPF41O
+                   END-IF
+               END-IF.
+       KAJC-EXIT.
+               EXIT.
