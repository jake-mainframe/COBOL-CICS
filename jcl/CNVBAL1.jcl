@@ -0,0 +1,39 @@
+//CNVBAL1  JOB (ACCTG),'CUSTMAS BAL WIDEN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* ONE-TIME CONVERSION OF CUSTMAS TO WIDEN CM-BALANCE FROM PIC 9(03) *
+//* TO PIC S9(09).  RUN ONCE, BEFORE THE NEXT ONLINE CICS START-UP.   *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//OLDCUST  DD   DSN=PROD.CUSTMAS.VSAM,DISP=SHR
+//OLDSEQ   DD   DSN=&&OLDCUST,DISP=(NEW,PASS),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=9)
+//SYSIN    DD   *
+  REPRO INFILE(OLDCUST) OUTFILE(OLDSEQ)
+/*
+//STEP020  EXEC PGM=CNVBAL1
+//OLDCUST  DD   DSN=&&OLDCUST,DISP=(OLD,PASS)
+//NEWCUST  DD   DSN=&&NEWCUST,DISP=(NEW,PASS),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=15)
+//SYSOUT   DD   SYSOUT=*
+//STEP030  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CUSTMAS.VSAM.WIDE CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.CUSTMAS.VSAM.WIDE)     -
+                  INDEXED                          -
+                  KEYS(6 0)                        -
+                  RECORDSIZE(15 15)                -
+                  TRACKS(10 5))
+/*
+//STEP040  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//NEWSEQ   DD   DSN=&&NEWCUST,DISP=(OLD,PASS)
+//NEWCUST  DD   DSN=PROD.CUSTMAS.VSAM.WIDE,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(NEWSEQ) OUTFILE(NEWCUST)
+/*
