@@ -0,0 +1,21 @@
+//DEFJRNL  JOB (ACCTG),'DEFINE TRANSFER JOURNAL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* ONE-TIME DEFINITION OF THE JRNL VSAM FILE.  PAYMCOB WRITES ONE    *
+//* ENTRY HERE EVERY TIME WRITE-BALAN COMPLETES A TRANSFER, SO THE    *
+//* FCT ENTRY FOR JRNL MUST BE DEFINED/INSTALLED BEFORE THE NEXT      *
+//* ONLINE CICS START-UP.  KEYED BY SOURCE CUSTOMER NUMBER/DATE/TIME  *
+//* SO STMTCOB CAN BROWSE ONE CUSTOMER'S TRANSFERS WITH A GTEQ        *
+//* STARTBR ON THE CUSTOMER NUMBER PREFIX.                            *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.JRNL.VSAM CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.JRNL.VSAM)             -
+                  INDEXED                          -
+                  KEYS(14 0)                       -
+                  RECORDSIZE(29 29)                -
+                  TRACKS(20 10))
+/*
