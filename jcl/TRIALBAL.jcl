@@ -0,0 +1,14 @@
+//TRIALBAL JOB (ACCTG),'NIGHTLY TRIAL BALANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY TRIAL BALANCE OVER CUSTMAS.  LISTS EVERY CUSTOMER AND A   *
+//* GRAND TOTAL, AND FLAGS THE RUN (RETURN-CODE 4) IF THE TOTAL DOES  *
+//* NOT AGREE WITH THE PRIOR CLOSE-OF-BUSINESS TOTAL CARRIED IN THE   *
+//* BALCTL CONTROL FILE.  RUN AFTER THE LAST ONLINE CICS TRANSACTION  *
+//* OF THE DAY, BEFORE THE NEXT BUSINESS DAY OPENS.                   *
+//*********************************************************************
+//STEP010  EXEC PGM=TRIALBAL
+//CUSTMAS  DD   DSN=PROD.CUSTMAS.VSAM.V2,DISP=SHR
+//PRTFILE  DD   SYSOUT=*
+//BALCTL   DD   DSN=PROD.TRIALBAL.BALCTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
