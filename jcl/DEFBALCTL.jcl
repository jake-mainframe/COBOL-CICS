@@ -0,0 +1,21 @@
+//DEFBALC  JOB (ACCTG),'DEFINE TRIAL BALANCE CONTROL FILE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*********************************************************************
+//* ONE-TIME DEFINITION OF THE BALCTL VSAM FILE.  TRIALBAL KEEPS ONE  *
+//* RECORD HERE (KEY 'BALCTL') HOLDING THE PRIOR CLOSE-OF-BUSINESS    *
+//* GRAND TOTAL SO THE NEXT NIGHTLY RUN CAN FLAG A MISMATCH.  THE     *
+//* DD FOR BALCTL IN TRIALBAL.jcl ASSUMES THIS CLUSTER ALREADY        *
+//* EXISTS, SO IT MUST BE DEFINED/INSTALLED BEFORE THE FIRST NIGHTLY  *
+//* TRIAL BALANCE RUN.                                                *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.TRIALBAL.BALCTL CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.TRIALBAL.BALCTL)       -
+                  INDEXED                          -
+                  KEYS(6 0)                        -
+                  RECORDSIZE(17 17)                -
+                  TRACKS(1 1))
+/*
