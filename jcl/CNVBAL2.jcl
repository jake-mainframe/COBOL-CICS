@@ -0,0 +1,40 @@
+//CNVBAL2  JOB (ACCTG),'CUSTMAS ADD NAME/STATUS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* ONE-TIME CONVERSION OF CUSTMAS TO ADD CM-CUSTOMER-NAME AND        *
+//* CM-STATUS.  RUN AFTER CNVBAL1 AND BEFORE THE NEXT ONLINE CICS     *
+//* START-UP.                                                        *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//OLDCUST  DD   DSN=PROD.CUSTMAS.VSAM.WIDE,DISP=SHR
+//OLDSEQ   DD   DSN=&&OLDCUST,DISP=(NEW,PASS),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=15)
+//SYSIN    DD   *
+  REPRO INFILE(OLDCUST) OUTFILE(OLDSEQ)
+/*
+//STEP020  EXEC PGM=CNVBAL2
+//OLDCUST  DD   DSN=&&OLDCUST,DISP=(OLD,PASS)
+//NEWCUST  DD   DSN=&&NEWCUST,DISP=(NEW,PASS),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=36)
+//SYSOUT   DD   SYSOUT=*
+//STEP030  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CUSTMAS.VSAM.V2 CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.CUSTMAS.VSAM.V2)       -
+                  INDEXED                          -
+                  KEYS(6 0)                        -
+                  RECORDSIZE(36 36)                -
+                  TRACKS(10 5))
+/*
+//STEP040  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//NEWSEQ   DD   DSN=&&NEWCUST,DISP=(OLD,PASS)
+//NEWCUST  DD   DSN=PROD.CUSTMAS.VSAM.V2,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(NEWSEQ) OUTFILE(NEWCUST)
+/*
