@@ -0,0 +1,15 @@
+//INTACCR  JOB (ACCTG),'NIGHTLY INTEREST ACCRUAL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY INTEREST ACCRUAL OVER CUSTMAS.  CREDITS EACH OPEN ACCOUNT *
+//* WITH INTEREST FOR ITS BALANCE TIER AND PRINTS A CREDIT LISTING.   *
+//* RUN AFTER TRIALBAL.  THIS STEP ALSO ROLLS THE INTEREST TOTAL IT   *
+//* CREDITS FORWARD INTO THE BALCTL BASELINE TRIALBAL JUST WROTE, SO  *
+//* TOMORROW NIGHT'S TRIAL BALANCE EXPECTS TONIGHT'S INTEREST AND     *
+//* DOES NOT FLAG OUT-OF-BALANCE FOR IT.                              *
+//*********************************************************************
+//STEP010  EXEC PGM=INTACCR
+//CUSTMAS  DD   DSN=PROD.CUSTMAS.VSAM.V2,DISP=OLD
+//PRTFILE  DD   SYSOUT=*
+//BALCTL   DD   DSN=PROD.TRIALBAL.BALCTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
