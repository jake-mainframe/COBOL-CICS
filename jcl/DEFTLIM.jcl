@@ -0,0 +1,20 @@
+//DEFTLIM  JOB (ACCTG),'DEFINE DAILY TRANSFER LIMIT FILE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*********************************************************************
+//* ONE-TIME DEFINITION OF THE TRANLIM VSAM FILE.  PAYMCOB'S          *
+//* CHECK-DAILY-LIMIT PARAGRAPH KEEPS ONE RECORD PER USERID HOLDING   *
+//* THE CURRENT BUSINESS DATE AND THE CUMULATIVE AMOUNT TRANSFERRED   *
+//* SO FAR THAT DAY.  THE FCT ENTRY FOR TRANLIM MUST BE DEFINED/      *
+//* INSTALLED BEFORE THE NEXT ONLINE CICS START-UP.                   *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.TRANLIM.VSAM CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.TRANLIM.VSAM)          -
+                  INDEXED                          -
+                  KEYS(6 0)                        -
+                  RECORDSIZE(19 19)                -
+                  TRACKS(5 5))
+/*
