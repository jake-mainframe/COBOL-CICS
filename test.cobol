@@ -6,13 +6,16 @@
        01  SECRET-MESSAGE                    PIC X(9) VALUE 'TELLNOONE'
        01  WS-COMM.
            05  USER-ID                       PIC X(6)
-           05  OLD-BALANCE                   PIC 9(3)
-       01  SUB-BALANCE                       PIC 9(3)
+           05  OLD-BALANCE                   PIC S9(9)
+       01  SUB-BALANCE                       PIC S9(9)
+       01  WS-RESP                           PIC S9(8) COMP.
       *
        01  CUSTOMER-MASTER-RECORD.
       *
            05  CM-CUSTOMER-NUMBER            PIC X(6).
-           05  CM-BALANCE                    PIC 9(3).
+           05  CM-BALANCE                    PIC S9(9).
+           05  CM-CUSTOMER-NAME              PIC X(20).
+           05  CM-STATUS                     PIC X(1).
       *
        COPY TESTMSD.
        COPY DFHAID.
@@ -33,7 +36,15 @@
                    READ FILE('CUSTMAS')
                         INTO(CUSTOMER-MASTER-RECORD)
                         RIDFLD(USER-ID)
+                        RESP(WS-RESP)
                    END-EXEC
+                   IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                       MOVE ZERO TO CM-BALANCE
+                       MOVE SPACES TO CM-CUSTOMER-NAME
+                       MOVE 'ACCOUNT NOT FOUND' TO MAPF01O
+                   ELSE
+                       MOVE SPACES TO MAPF01O
+                   END-IF
                    MOVE CM-BALANCE TO OLD-BALANCE
                    COMPUTE OLD-BALANCE = OLD-BALANCE - SUB-BALANCE
                    PERFORM FILL-IN-MAP
@@ -79,10 +90,19 @@
                READ FILE('CUSTMAS')
                INTO(CUSTOMER-MASTER-RECORD)
                RIDFLD(USER-ID)
-               END-EXEC.
+               RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                   MOVE ZERO TO CM-BALANCE
+                   MOVE SPACES TO CM-CUSTOMER-NAME
+                   MOVE 'ACCOUNT NOT FOUND' TO MAPF01O
+               ELSE
+                   MOVE SPACES TO MAPF01O
+               END-IF.
                MOVE CM-BALANCE TO OLD-BALANCE
        FILL-IN-MAP SECTION.
                MOVE USER-ID TO MAPA01O
-               MOVE OLD-BALANCE TO MAPB01O.
+               MOVE OLD-BALANCE TO MAPB01O
+               MOVE CM-CUSTOMER-NAME TO MAPG01O.
        FILL-IN-MAP-EXIT.
                EXIT.
